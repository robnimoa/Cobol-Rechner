@@ -10,7 +10,50 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           select stapel-eingabe-datei assign to "stapel_eingabe.txt"
+               organization is line sequential
+               file status is ws-dateistatus.
+           select stapel-ausgabe-datei assign to "stapel_ausgabe.txt"
+               organization is line sequential
+               file status is ws-dateistatus.
+           select audit-log-datei assign to "audit_log.txt"
+               organization is line sequential
+               file status is ws-dateistatus.
+           select verlauf-datei assign to "verlauf.txt"
+               organization is line sequential
+               file status is ws-dateistatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  stapel-eingabe-datei.
+       01  stapel-eingabe-satz.
+           05  se-zahl1         pic S9(10)V99.
+           05  se-operator      pic x(1).
+           05  se-zahl2         pic S9(10)V99.
+           05  se-prozent1      pic x.
+           05  se-prozent2      pic x.
+
+       FD  stapel-ausgabe-datei.
+       01  stapel-ausgabe-satz.
+           05  sa-zahl1         pic S9(10)V99.
+           05  sa-operator      pic x(1).
+           05  sa-zahl2         pic S9(10)V99.
+           05  sa-ergebnis      pic S9(10)V99.
+           05  sa-rest          pic 9V9999.
+           05  sa-fehler        pic x(1).
+
+       FD  audit-log-datei.
+       01  audit-satz           pic x(130).
+
+       FD  verlauf-datei.
+       01  verlauf-satz.
+           05  vl-zahl1         pic S9(10)V99.
+           05  vl-operator      pic x(1).
+           05  vl-zahl2         pic S9(10)V99.
+           05  vl-ergebnis      pic S9(10)V99.
+           05  vl-rest          pic 9V9999.
+
        WORKING-STORAGE SECTION.
        01  zahl1                pic S9(10)V99.
        01  zahl2                pic S9(10)V99.
@@ -22,20 +65,160 @@
        01  eingabe-zeichen      pic x.
                88 eingabe-menu-beenden value "9".
 
+       01  eingabe-abbruch-zeichen pic x.
+               88 eingabe-abbruch-gewaehlt value "c" "C".
+       01  eingabe-abbruch-schalter pic x value "N".
+               88 eingabe-abgebrochen value "J".
+
+       01  ws-kettenmodus-schalter pic x value "N".
+               88 ws-kettenmodus-aktiv value "j" "J".
+       01  ws-kettenmodus-weiter-schalter pic x value "J".
+               88 ws-kettenmodus-weiter value "J".
+
+       01  ws-dateistatus       pic x(2).
+       01  ws-stapel-eof-schalter pic x value "N".
+               88 ws-stapel-eof value "J".
+       01  ws-stapel-fehler-schalter pic x value "N".
+               88 ws-stapel-fehler-aufgetreten value "J".
+
+       01  ws-bediener-id       pic x(20) value spaces.
+       01  ws-datum             pic 9(8).
+       01  ws-zeit              pic 9(8).
+       01  ws-ueberlauf-schalter pic x value "N".
+               88 ws-ueberlauf-aufgetreten value "J".
+       01  ws-audit-zeile       pic x(130).
+
+       01  ws-verlauf-eof-schalter pic x value "N".
+               88 ws-verlauf-eof value "J".
+       01  ws-verlauf-abbruch-schalter pic x value "N".
+               88 ws-verlauf-abbruch value "J".
+       01  verlauf-anzeige-zeichen pic x.
+       01  ws-verlauf-tabelle.
+               05 ws-verlauf-eintrag occurs 2000 times.
+                       10 wv-zahl1     pic S9(10)V99.
+                       10 wv-operator  pic x(1).
+                       10 wv-zahl2     pic S9(10)V99.
+                       10 wv-ergebnis  pic S9(10)V99.
+                       10 wv-rest      pic 9V9999.
+       01  ws-verlauf-anzahl    pic 9(4) value zero.
+       01  ws-verlauf-zeiger    pic 9(4) value zero.
+       01  ws-verlauf-gesamt    pic 9(7) value zero.
+       01  ws-verlauf-uebersprungen pic 9(7) value zero.
+       01  ws-verlauf-zaehler   pic 9(7) value zero.
+
+       01  ws-sitzung-zaehler   pic 9(5) value zero.
+       01  ws-sitzung-summe     pic S9(12)V99 value zero.
+       01  ws-sitzung-max       pic S9(10)V99 value zero.
+       01  ws-sitzung-max-schalter pic x value "N".
+               88 ws-sitzung-max-gesetzt value "J".
+       01  ws-sitzung-ueberlauf-zaehler pic 9(5) value zero.
+
+       01  ws-speicher          pic S9(10)V99 value zero.
+       01  ws-speicherbefehl-zeichen pic x.
+       01  ws-speicher-abrufen-schalter pic x value "N".
+               88 ws-speicher-abrufen-aktiv value "J".
+
+       01  ws-ablehnung-schalter pic x value "N".
+               88 ws-ablehnung-aufgetreten value "J".
+
+       01  ws-sofortwurzel-zeichen pic x.
+
+       01  mwst-satz            pic 9(3)V99 value 19,00.
+       01  mwst-richtung-zeichen pic x.
+               88 mwst-netto-zu-brutto value "1".
+               88 mwst-brutto-zu-netto value "2".
+       01  mwst-steuerbetrag    pic S9(10)V99.
+       01  mwst-gesamtbetrag    pic S9(10)V99.
+
        PROCEDURE DIVISION.
        beginn section.
         perform until eingabe-menu-beenden
                 display "Einfacher Taschenrechenr"
                 display "1) Rechnung durchführen"
+                display "2) Stapelverarbeitung"
+                display "3) Verlauf anzeigen"
+                display "4) Mehrwertsteuer berechnen"
                 display "9) Beenden"
                 move zero to eingabe-zeichen
                 accept eingabe-zeichen
                 evaluate eingabe-zeichen
                    when "1" perform eingabe-zahlen
-                   when "9" set eingabe-menu-beenden to true
+                   when "2" perform stapelverarbeitung
+                   when "3" perform verlauf-anzeigen
+                   when "4" perform mehrwertsteuer-berechnung
+                   when "9"
+                        perform sitzungsabschluss-anzeigen
+                        set eingabe-menu-beenden to true
         end-perform
         stop run.
 
+       stapelverarbeitung section.
+        perform datenfelder-loeschen
+        open input stapel-eingabe-datei
+        if ws-dateistatus not = "00"
+         display "Stapeldatei stapel_eingabe.txt nicht gefunden."
+        else
+         open output stapel-ausgabe-datei
+         if ws-dateistatus not = "00"
+          display "Stapeldatei stapel_ausgabe.txt kann nicht angelegt"
+                  &" werden."
+         else
+          move "N" to ws-stapel-eof-schalter
+          read stapel-eingabe-datei
+              at end move "J" to ws-stapel-eof-schalter
+          end-read
+          perform until ws-stapel-eof
+              move se-zahl1 to zahl1
+              move se-zahl2 to zahl2
+              move se-operator to operator
+              move se-prozent1 to prozent1
+              move se-prozent2 to prozent2
+              if prozent1 = "j" or "J"
+               divide zahl1 by 100 giving zahl1 rounded
+              end-if
+              if prozent2 = "j" or "J"
+               divide zahl2 by 100 giving zahl2 rounded
+              end-if
+              move "N" to ws-stapel-fehler-schalter
+              evaluate operator
+                      when "+" perform addieren
+                      when "-" perform subtrahieren
+                      when "*" perform multiplizieren
+                      when "x" perform multiplizieren
+                      when "X" perform multiplizieren
+                      when ":" perform dividieren
+                      when "/" perform dividieren
+                      when "p" perform potenz
+                      when "P" perform potenz
+                      when other
+                           display "Unbekannter Operator in Stapel"
+                           move "J" to ws-stapel-fehler-schalter
+                           move zero to ergb
+                           move zero to modulo
+              end-evaluate
+              move zahl1 to sa-zahl1
+              move operator to sa-operator
+              move zahl2 to sa-zahl2
+              move ergb to sa-ergebnis
+              move modulo to sa-rest
+              if ws-stapel-fehler-aufgetreten
+                 or ws-ueberlauf-aufgetreten
+                 or ws-ablehnung-aufgetreten
+               move "J" to sa-fehler
+              else
+               move "N" to sa-fehler
+              end-if
+              write stapel-ausgabe-satz
+              read stapel-eingabe-datei
+                  at end move "J" to ws-stapel-eof-schalter
+              end-read
+          end-perform
+          close stapel-ausgabe-datei
+         end-if
+        end-if
+        close stapel-eingabe-datei
+        exit.
+
        datenfelder-loeschen section.
         move zeroes to zahl1
         move zeroes to zahl2
@@ -48,36 +231,72 @@
 
        eingabe-zahlen section.
         perform datenfelder-loeschen
-        display "Geben Sie die erste Zahl ein:"
-        perform until zahl1 is not zero 
-                display "Geben Sie eine gültige Zahl ein."
-                display "0 ist ungültig."
-                accept zahl1
+        move "N" to eingabe-abbruch-schalter
+        display "Zum Abbrechen 'c' eingeben, sonst Enter drücken:"
+        accept eingabe-abbruch-zeichen
+        if eingabe-abbruch-gewaehlt
+         move "J" to eingabe-abbruch-schalter
+        end-if
+        if not eingabe-abgebrochen
+         display "Geben Sie die erste Zahl ein:"
+         accept zahl1
+         display "Handelt es sich um eine Prozentzahl? (j)a oder nein"
+         &"(any key)"
+         accept prozent1
+         if prozent1 = "j" or "J"
+          divide zahl1 by 100 giving zahl1 rounded
+         end-if
+        end-if
+        move "J" to ws-kettenmodus-weiter-schalter
+        perform until eingabe-abgebrochen or not ws-kettenmodus-weiter
+         display "Zum Abbrechen 'c' eingeben, sonst Enter drücken:"
+         accept eingabe-abbruch-zeichen
+         if eingabe-abbruch-gewaehlt
+          move "J" to eingabe-abbruch-schalter
+         end-if
+         if eingabe-abgebrochen
+          move "N" to ws-kettenmodus-weiter-schalter
+         else
+          display "Für Wurzel aus der aktuellen Zahl 'w' eingeben,"
+          &" sonst Enter drücken:"
+          accept ws-sofortwurzel-zeichen
+          if ws-sofortwurzel-zeichen = "w" or "W"
+           perform quadratwurzel
+          else
+           display "Geben Sie die zweite Zahl ein:"
+           accept zahl2
+           display "Handelt es sich um eine Prozentzahl? (j)a oder"
+           &" nein(any key)"
+           accept prozent2
+           if prozent2 = "j" or "J"
+                   divide zahl2 by 100 giving zahl2 rounded
+           end-if
+           perform auswahl-operator
+          end-if
+          if ws-speicher-abrufen-aktiv
+           move "N" to ws-speicher-abrufen-schalter
+          else
+           display "Ergebnis als neue erste Zahl weiterverwenden? (j)a"
+           &" oder nein"
+           accept ws-kettenmodus-schalter
+           if ws-kettenmodus-aktiv
+            move ergb to zahl1
+           else
+            move "N" to ws-kettenmodus-weiter-schalter
+           end-if
+          end-if
+         end-if
         end-perform
-        display "Handelt es sich um eine Prozentzahl? (j)a oder nein"
-        &"(any key)"
-        accept prozent1
-        if prozent1 = "j" or "J"
-         divide zahl1 by 100 giving zahl1
-        end-if
-        display "Geben Sie die zweite Zahl ein:"
-                perform until zahl2 is not zero 
-                        display "Geben Sie eine gültige Zahl ein."
-                        display "0 ist ungültig."
-                        accept zahl2
-                end-perform
-        display "Handelt es sich um eine Prozentzahl? (j)a oder nein"
-        &"(any key)"
-        accept prozent2
-        if prozent2 = "j" or "J"
-                divide zahl2 by 100 giving zahl2
-        end-if
-        perform auswahl-operator
+        if eingabe-abgebrochen
+         display "Eingabe abgebrochen."
+        end-if
         exit.
 
        auswahl-operator section.
+        move "N" to ws-speicher-abrufen-schalter
         display "Bitte geben Sie einen Rechenoperator an: + - * /"
-        display "Oder berechnen Sie die Potenz mit: p"
+        display "Oder Potenz: p  Wurzel: w  Prozent von: %"
+        display "Oder Speicher: m (danach + / r / c)"
         accept operator
         evaluate operator
                 when "+" perform addieren
@@ -89,39 +308,393 @@
                 when "/" perform dividieren
                 when "p" perform potenz
                 when "P" perform potenz
+                when "w" perform quadratwurzel
+                when "W" perform quadratwurzel
+                when "%" perform prozent-von
+                when "m" perform speicherbefehl
+                when "M" perform speicherbefehl
                 when other display "Unbekannter Operator. Bitte erneut"
                         &" versuchen."
                         perform auswahl-operator
         exit.
 
+       quadratwurzel section.
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move zero to ergb
+        move zero to modulo
+        if zahl1 < zero
+         display "Wurzel aus negativer Zahl nicht möglich"
+         move "J" to ws-ablehnung-schalter
+         move zero to ergb
+         move zero to modulo
+         perform audit-eintrag-schreiben
+        else
+         compute ergb rounded = function sqrt(zahl1)
+         on size error display "Achtung Überlauf"
+                 move "J" to ws-ueberlauf-schalter
+         not on size error display ergb
+         end-compute
+         perform audit-eintrag-schreiben
+         if not ws-ueberlauf-aufgetreten
+          perform verlauf-eintrag-schreiben
+         end-if
+        end-if
+        exit.
+
+       prozent-von section.
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move zero to ergb
+        move zero to modulo
+        compute ergb rounded = zahl1 * zahl2 / 100
+        on size error display "Achtung Überlauf"
+                move "J" to ws-ueberlauf-schalter
+        not on size error display ergb
+        end-compute
+        perform audit-eintrag-schreiben
+        if not ws-ueberlauf-aufgetreten
+         perform verlauf-eintrag-schreiben
+        end-if
+        exit.
+
+       speicherbefehl section.
+        display "Speicherbefehl: + fuer M+, r fuer MR, c fuer MC"
+        accept ws-speicherbefehl-zeichen
+        evaluate ws-speicherbefehl-zeichen
+                when "+" perform speicher-addieren
+                when "r" perform speicher-abrufen
+                when "R" perform speicher-abrufen
+                when "c" perform speicher-loeschen
+                when "C" perform speicher-loeschen
+                when other display "Unbekannter Speicherbefehl."
+        end-evaluate
+        exit.
+
+       speicher-addieren section.
+        add ergb to ws-speicher
+        display "Speicherinhalt: " ws-speicher
+        exit.
+
+       speicher-abrufen section.
+        move ws-speicher to zahl1
+        move "J" to ws-speicher-abrufen-schalter
+        display "Speicherinhalt als erste Zahl übernommen: " zahl1
+        exit.
+
+       speicher-loeschen section.
+        move zero to ws-speicher
+        display "Speicher gelöscht."
+        exit.
+
        addieren section.
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move zero to ergb
+        move zero to modulo
         add zahl1 zahl2 giving ergb
         on size error display "Achtung Überlauf"
+                move "J" to ws-ueberlauf-schalter
         not on size error display ergb
+        end-add
+        perform audit-eintrag-schreiben
+        if not ws-ueberlauf-aufgetreten
+         perform verlauf-eintrag-schreiben
+        end-if
         exit.
 
        subtrahieren section.
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move zero to ergb
+        move zero to modulo
         subtract zahl2 from zahl1 giving ergb
         on size error display "Achtung Überlauf"
+                move "J" to ws-ueberlauf-schalter
         not on size error display ergb
+        end-subtract
+        perform audit-eintrag-schreiben
+        if not ws-ueberlauf-aufgetreten
+         perform verlauf-eintrag-schreiben
+        end-if
         exit.
 
        multiplizieren section.
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move zero to ergb
+        move zero to modulo
         multiply zahl1 by zahl2 giving ergb
         on size error display "Achtung Überlauf"
+                move "J" to ws-ueberlauf-schalter
         not on size error display ergb
+        end-multiply
+        perform audit-eintrag-schreiben
+        if not ws-ueberlauf-aufgetreten
+         perform verlauf-eintrag-schreiben
+        end-if
         exit.
 
        dividieren section.
-        divide zahl1 by zahl2 giving ergb remainder modulo
-        on size error display "Achtung Überlauf"
-        not on size error display ergb " Rest: " modulo
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move zero to ergb
+        move zero to modulo
+        if zahl2 = zero
+         display "Division durch Null nicht möglich"
+         move "J" to ws-ablehnung-schalter
+         move zero to ergb
+         move zero to modulo
+         perform audit-eintrag-schreiben
+        else
+         divide zahl1 by zahl2 giving ergb remainder modulo
+         on size error display "Achtung Überlauf"
+                 move "J" to ws-ueberlauf-schalter
+         not on size error display ergb " Rest: " modulo
+         end-divide
+         perform audit-eintrag-schreiben
+         if not ws-ueberlauf-aufgetreten
+          perform verlauf-eintrag-schreiben
+         end-if
+        end-if
         exit.
 
        potenz section.
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move zero to ergb
+        move zero to modulo
         compute ergb = zahl1 ** zahl2
         on size error display "Achtung Überlauf"
+                move "J" to ws-ueberlauf-schalter
         not on size error display ergb
+        end-compute
+        perform audit-eintrag-schreiben
+        if not ws-ueberlauf-aufgetreten
+         perform verlauf-eintrag-schreiben
+        end-if
+        exit.
+
+       audit-eintrag-schreiben section.
+        accept ws-bediener-id from environment "USER"
+        if ws-bediener-id = spaces
+         move "UNBEKANNT" to ws-bediener-id
+        end-if
+        accept ws-datum from date yyyymmdd
+        accept ws-zeit from time
+        move spaces to ws-audit-zeile
+        string ws-datum       delimited by size
+               " "            delimited by size
+               ws-zeit        delimited by size
+               " "            delimited by size
+               ws-bediener-id delimited by size
+               " "            delimited by size
+               zahl1          delimited by size
+               " "            delimited by size
+               operator       delimited by size
+               " "            delimited by size
+               zahl2          delimited by size
+               " = "          delimited by size
+               ergb           delimited by size
+               " REST="       delimited by size
+               modulo         delimited by size
+               " UEBERLAUF="  delimited by size
+               ws-ueberlauf-schalter delimited by size
+               " ABGELEHNT="  delimited by size
+               ws-ablehnung-schalter delimited by size
+               into ws-audit-zeile
+        end-string
+        open extend audit-log-datei
+        if ws-dateistatus = "35"
+         open output audit-log-datei
+        end-if
+        move ws-audit-zeile to audit-satz
+        write audit-satz
+        close audit-log-datei
+        perform sitzungsstatistik-aktualisieren
+        exit.
+
+       sitzungsstatistik-aktualisieren section.
+        add 1 to ws-sitzung-zaehler
+        if ws-ueberlauf-aufgetreten
+         add 1 to ws-sitzung-ueberlauf-zaehler
+        else
+         if not ws-ablehnung-aufgetreten
+          add ergb to ws-sitzung-summe
+          if not ws-sitzung-max-gesetzt
+           move ergb to ws-sitzung-max
+           move "J" to ws-sitzung-max-schalter
+          else
+           if ergb > ws-sitzung-max
+            move ergb to ws-sitzung-max
+           end-if
+          end-if
+         end-if
+        end-if
+        exit.
+
+       sitzungsabschluss-anzeigen section.
+        display "--- Sitzungsübersicht ---"
+        display "Anzahl Berechnungen: " ws-sitzung-zaehler
+        display "Summe aller Ergebnisse: " ws-sitzung-summe
+        display "Größtes Ergebnis: " ws-sitzung-max
+        display "Anzahl Überläufe: " ws-sitzung-ueberlauf-zaehler
+        exit.
+
+       verlauf-eintrag-schreiben section.
+        open extend verlauf-datei
+        if ws-dateistatus = "35"
+         open output verlauf-datei
+        end-if
+        move zahl1 to vl-zahl1
+        move operator to vl-operator
+        move zahl2 to vl-zahl2
+        move ergb to vl-ergebnis
+        move modulo to vl-rest
+        write verlauf-satz
+        close verlauf-datei
+        exit.
+
+       verlauf-anzeigen section.
+        open input verlauf-datei
+        if ws-dateistatus not = "00"
+         display "Es liegt noch kein Verlauf vor."
+        else
+         move zero to ws-verlauf-gesamt
+         move "N" to ws-verlauf-eof-schalter
+         read verlauf-datei
+             at end move "J" to ws-verlauf-eof-schalter
+         end-read
+         perform until ws-verlauf-eof
+             add 1 to ws-verlauf-gesamt
+             read verlauf-datei
+                 at end move "J" to ws-verlauf-eof-schalter
+             end-read
+         end-perform
+         close verlauf-datei
+         move zero to ws-verlauf-uebersprungen
+         if ws-verlauf-gesamt > 2000
+          compute ws-verlauf-uebersprungen = ws-verlauf-gesamt - 2000
+         end-if
+         if ws-verlauf-gesamt > zero
+          open input verlauf-datei
+          move zero to ws-verlauf-anzahl
+          move zero to ws-verlauf-zaehler
+          move "N" to ws-verlauf-eof-schalter
+          read verlauf-datei
+              at end move "J" to ws-verlauf-eof-schalter
+          end-read
+          perform until ws-verlauf-eof
+              add 1 to ws-verlauf-zaehler
+              if ws-verlauf-zaehler > ws-verlauf-uebersprungen
+               add 1 to ws-verlauf-anzahl
+               move vl-zahl1     to wv-zahl1(ws-verlauf-anzahl)
+               move vl-operator  to wv-operator(ws-verlauf-anzahl)
+               move vl-zahl2     to wv-zahl2(ws-verlauf-anzahl)
+               move vl-ergebnis  to wv-ergebnis(ws-verlauf-anzahl)
+               move vl-rest      to wv-rest(ws-verlauf-anzahl)
+              end-if
+              read verlauf-datei
+                  at end move "J" to ws-verlauf-eof-schalter
+              end-read
+          end-perform
+          close verlauf-datei
+         end-if
+         if ws-verlauf-anzahl = zero
+          display "Es liegt noch kein Verlauf vor."
+         else
+          if ws-verlauf-uebersprungen > zero
+           display "Hinweis: zeige die neuesten 2000 von "
+                   ws-verlauf-gesamt " Eintraegen."
+          end-if
+          move "N" to ws-verlauf-abbruch-schalter
+          move ws-verlauf-anzahl to ws-verlauf-zeiger
+          perform until ws-verlauf-zeiger = zero or ws-verlauf-abbruch
+              display wv-zahl1(ws-verlauf-zeiger) " "
+                      wv-operator(ws-verlauf-zeiger) " "
+                      wv-zahl2(ws-verlauf-zeiger) " = "
+                      wv-ergebnis(ws-verlauf-zeiger) " Rest: "
+                      wv-rest(ws-verlauf-zeiger)
+              display "Weiter: Eingabetaste - Abbruch: q"
+              accept verlauf-anzeige-zeichen
+              if verlauf-anzeige-zeichen = "q" or "Q"
+               move "J" to ws-verlauf-abbruch-schalter
+              else
+               subtract 1 from ws-verlauf-zeiger
+              end-if
+          end-perform
+         end-if
+        end-if
+        exit.
+
+       mehrwertsteuer-berechnung section.
+        perform datenfelder-loeschen
+        move zero to mwst-steuerbetrag
+        move zero to mwst-gesamtbetrag
+        move "N" to ws-ueberlauf-schalter
+        move "N" to ws-ablehnung-schalter
+        move "N" to eingabe-abbruch-schalter
+        display "Zum Abbrechen 'c' eingeben, sonst Enter drücken:"
+        accept eingabe-abbruch-zeichen
+        if eingabe-abbruch-gewaehlt
+         move "J" to eingabe-abbruch-schalter
+        end-if
+        if not eingabe-abgebrochen
+         display "Geben Sie den Betrag ein:"
+         accept zahl1
+         display "1) Netto zu Brutto   2) Brutto zu Netto"
+         accept mwst-richtung-zeichen
+         display "Mehrwertsteuersatz in % (z.B. 19,00):"
+         accept mwst-satz
+         evaluate true
+                 when mwst-netto-zu-brutto
+                      compute mwst-steuerbetrag rounded =
+                              zahl1 * mwst-satz / 100
+                      on size error
+                           display "Achtung Überlauf"
+                           move "J" to ws-ueberlauf-schalter
+                      end-compute
+                      if not ws-ueberlauf-aufgetreten
+                       add zahl1 mwst-steuerbetrag
+                           giving mwst-gesamtbetrag
+                           on size error
+                                display "Achtung Überlauf"
+                                move "J" to ws-ueberlauf-schalter
+                       end-add
+                      end-if
+                 when mwst-brutto-zu-netto
+                      compute mwst-gesamtbetrag rounded =
+                              zahl1 / (1 + mwst-satz / 100)
+                      on size error
+                           display "Achtung Überlauf"
+                           move "J" to ws-ueberlauf-schalter
+                      end-compute
+                      if not ws-ueberlauf-aufgetreten
+                       subtract mwst-gesamtbetrag from zahl1
+                               giving mwst-steuerbetrag
+                               on size error
+                                    display "Achtung Überlauf"
+                                    move "J" to ws-ueberlauf-schalter
+                       end-subtract
+                      end-if
+                 when other
+                      display "Unbekannte Richtung."
+                      move "J" to ws-ablehnung-schalter
+         end-evaluate
+         move mwst-richtung-zeichen to operator
+         move mwst-satz to zahl2
+         move mwst-gesamtbetrag to ergb
+         move mwst-steuerbetrag to modulo
+         perform audit-eintrag-schreiben
+         if not ws-ueberlauf-aufgetreten
+          and not ws-ablehnung-aufgetreten
+          perform verlauf-eintrag-schreiben
+          display "Steuerbetrag: " mwst-steuerbetrag
+          display "Gesamtbetrag: " mwst-gesamtbetrag
+         end-if
+        else
+         display "Eingabe abgebrochen."
+        end-if
         exit.
 
        END PROGRAM calculator.
